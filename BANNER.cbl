@@ -0,0 +1,90 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. BANNER.
+000120 AUTHOR. DATA-PROCESSING-CENTER.
+000130 INSTALLATION. RECONCILIATION-SYSTEMS.
+000140 DATE-WRITTEN. 02/15/2001.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170* MODIFICATION HISTORY
+000180*-----------------------------------------------------------------
+000190* DATE       INIT DESCRIPTION
+000200* 02/15/01   DPC  ORIGINAL PROGRAM HELLO-WORLD - PRINTED A FIXED
+000210*                 26-ROW ASTERISK PYRAMID AS A DEMONSTRATION.
+000220* 08/09/26   DPC  RECAST AS THE BANNER SUBPROGRAM.  CALLERS NOW
+000230*                 PASS A TITLE, A PYRAMID HEIGHT AND A LINE
+000240*                 WIDTH SO THIS CAN PRINT SEPARATOR/BANNER PAGES
+000250*                 BETWEEN SECTIONS OF THE NIGHTLY BATCH REPORTS.
+000260* 08/09/26   DPC  SOURCE FILE RENAMED FROM TREE.CBL TO BANNER.CBL
+000270*                 TO MATCH THE PROGRAM-ID.  GNUCOBOL RESOLVES A
+000280*                 DYNAMIC CALL BY THE NAME OF THE COMPILED MODULE,
+000290*                 WHICH DEFAULTS TO THE SOURCE FILE NAME, NOT THE
+000300*                 PROGRAM-ID - SO BUILDING THIS THE SAME WAY AS
+000310*                 EVERY OTHER PROGRAM HERE NOW PRODUCES A LOADABLE
+000320*                 BANNER MODULE.
+000330******************************************************************
+000340 ENVIRONMENT DIVISION.
+000350 DATA DIVISION.
+000360 WORKING-STORAGE SECTION.
+000370 01  WS-OUT                      PIC X(132) VALUE SPACES.
+000380 01  WS-N                        PIC 9(03) VALUE 0.
+000390 01  WS-ROW-COUNT                PIC 9(03) VALUE 0.
+000400 01  WS-CENTER                   PIC 9(03) VALUE 0.
+000410 01  WS-TITLE-LEN                PIC 9(03) VALUE 0.
+000420 01  WS-TITLE-START              PIC 9(03) VALUE 0.
+000430 LINKAGE SECTION.
+000440 01  BAN-TITLE                   PIC X(60).
+000450 01  BAN-HEIGHT                  PIC 9(02).
+000460 01  BAN-WIDTH                   PIC 9(03).
+000470 PROCEDURE DIVISION USING BAN-TITLE, BAN-HEIGHT, BAN-WIDTH.
+000480 0000-MAINLINE.
+000490     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000500     PERFORM 2000-PRINT-SEPARATOR THRU 2000-EXIT.
+000510     PERFORM 3000-PRINT-TITLE THRU 3000-EXIT.
+000520     PERFORM 4000-PRINT-PYRAMID THRU 4000-EXIT.
+000530     PERFORM 2000-PRINT-SEPARATOR THRU 2000-EXIT.
+000540     GOBACK.
+000550 1000-INITIALIZE.
+000560     MOVE 0 TO WS-N.
+000570     MOVE 0 TO WS-ROW-COUNT.
+000580     COMPUTE WS-CENTER = (BAN-WIDTH - 1) / 2 + 1.
+000590 1000-EXIT.
+000600     EXIT.
+000610 2000-PRINT-SEPARATOR.
+000620     MOVE SPACES TO WS-OUT.
+000630     MOVE ALL '=' TO WS-OUT(1:BAN-WIDTH).
+000640     DISPLAY WS-OUT(1:BAN-WIDTH).
+000650 2000-EXIT.
+000660     EXIT.
+000670 3000-PRINT-TITLE.
+000680     MOVE SPACES TO WS-OUT.
+000690     MOVE LENGTH OF BAN-TITLE TO WS-TITLE-LEN.
+000700     PERFORM 3100-TRIM-TITLE THRU 3100-EXIT
+000710         UNTIL BAN-TITLE(WS-TITLE-LEN:1) NOT = SPACE
+000720         OR WS-TITLE-LEN = 0.
+000730     IF WS-TITLE-LEN > 0
+000740         COMPUTE WS-TITLE-START =
+000750             (BAN-WIDTH - WS-TITLE-LEN) / 2 + 1
+000760         MOVE BAN-TITLE(1:WS-TITLE-LEN)
+000770             TO WS-OUT(WS-TITLE-START:WS-TITLE-LEN)
+000780     END-IF.
+000790     DISPLAY WS-OUT(1:BAN-WIDTH).
+000800 3000-EXIT.
+000810     EXIT.
+000820 3100-TRIM-TITLE.
+000830     SUBTRACT 1 FROM WS-TITLE-LEN.
+000840 3100-EXIT.
+000850     EXIT.
+000860 4000-PRINT-PYRAMID.
+000870     PERFORM 4100-PRINT-ROW THRU 4100-EXIT
+000880         VARYING WS-ROW-COUNT FROM 1 BY 1
+000890         UNTIL WS-ROW-COUNT > BAN-HEIGHT.
+000900 4000-EXIT.
+000910     EXIT.
+000920 4100-PRINT-ROW.
+000930     COMPUTE WS-N = (2 * WS-ROW-COUNT) - 1.
+000940     MOVE SPACES TO WS-OUT.
+000950     MOVE ALL '*' TO WS-OUT(WS-CENTER:WS-N).
+000960     DISPLAY WS-OUT(1:BAN-WIDTH).
+000970     SUBTRACT 1 FROM WS-CENTER.
+000980 4100-EXIT.
+000990     EXIT.
