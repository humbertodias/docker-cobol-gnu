@@ -0,0 +1,114 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. MASTER.
+000120 AUTHOR. DATA-PROCESSING-CENTER.
+000130 INSTALLATION. RECONCILIATION-SYSTEMS.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170* MODIFICATION HISTORY
+000180*-----------------------------------------------------------------
+000190* DATE       INIT DESCRIPTION
+000200* 08/09/26   DPC  ORIGINAL PROGRAM.  RUNS SUM AND NEGCHK IN
+000210*                 SEQUENCE FOR THE NIGHTLY BATCH WINDOW, LOGS
+000220*                 EACH STEP'S START TIME, END TIME AND COMPLETION
+000230*                 STATUS TO RUN-LOG, AND HALTS THE CHAIN IF A
+000240*                 STEP FAILS INSTEAD OF RUNNING THE NEXT STEP
+000250*                 AGAINST BAD OR MISSING OUTPUT.
+000260* 08/09/26   DPC  PRINT A BANNER PAGE ON THE CONSOLE AHEAD OF EACH
+000270*                 STEP SO THE NIGHTLY RUN LOG READS AS A SERIES OF
+000280*                 CLEARLY MARKED SECTIONS INSTEAD OF ONE UNBROKEN
+000290*                 SCROLL OF SUM AND NEGCHK OUTPUT RUN TOGETHER.
+000300* 08/09/26   DPC  A RUN-LOG THAT WON'T OPEN NOW ABORTS THE CHAIN
+000310*                 WITH A MESSAGE AND RC 16 INSTEAD OF RUNNING SUM
+000320*                 AND NEGCHK WITHOUT A LOG AND FAILING ON THE
+000330*                 UNOPENED CLOSE.
+000340******************************************************************
+000350 ENVIRONMENT DIVISION.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT RUN-LOG ASSIGN TO RUNLOG
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS MCP-RUN-LOG-STATUS.
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  RUN-LOG.
+000440 01  RUN-LOG-RECORD.
+000450     05  RL-STEP-NAME            PIC X(08).
+000460     05  RL-START-TIME           PIC 9(08).
+000470     05  RL-END-TIME             PIC 9(08).
+000480     05  RL-STATUS               PIC X(04).
+000490 WORKING-STORAGE SECTION.
+000500 01  MCP-FILE-STATUSES.
+000510     05  MCP-RUN-LOG-STATUS      PIC X(02) VALUE SPACES.
+000520         88  MCP-RUN-LOG-OK              VALUE '00'.
+000530 01  MCP-SWITCHES.
+000540     05  MCP-CHAIN-SWITCH        PIC X(01) VALUE 'Y'.
+000550         88  MCP-CHAIN-OK                VALUE 'Y'.
+000560         88  MCP-CHAIN-FAILED            VALUE 'N'.
+000570 01  MCP-STEP-FIELDS.
+000580     05  MCP-STEP-NAME           PIC X(08).
+000590     05  MCP-STEP-TITLE          PIC X(60).
+000600     05  MCP-COMMAND             PIC X(64).
+000610     05  MCP-START-TIME          PIC 9(08).
+000620     05  MCP-END-TIME            PIC 9(08).
+000630     05  MCP-STEP-STATUS         PIC X(04).
+000640 01  MCP-BANNER-FIELDS.
+000650     05  MCP-BANNER-HEIGHT       PIC 9(02) VALUE 3.
+000660     05  MCP-BANNER-WIDTH        PIC 9(03) VALUE 60.
+000670 PROCEDURE DIVISION.
+000680 0000-MAINLINE.
+000690     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000700     IF MCP-CHAIN-OK
+000710         MOVE 'SUM     ' TO MCP-STEP-NAME
+000720         MOVE 'DAILY SUMMATION REPORT' TO MCP-STEP-TITLE
+000730         MOVE 'SUM'      TO MCP-COMMAND
+000740         PERFORM 2000-RUN-STEP THRU 2000-EXIT
+000750     END-IF.
+000760     IF MCP-CHAIN-OK
+000770         MOVE 'NEGCHK  ' TO MCP-STEP-NAME
+000780         MOVE 'DEBIT/CREDIT VALIDATION REPORT' TO MCP-STEP-TITLE
+000790         MOVE 'NEGCHK'   TO MCP-COMMAND
+000800         PERFORM 2000-RUN-STEP THRU 2000-EXIT
+000810     END-IF.
+000820     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000830     IF MCP-CHAIN-FAILED
+000840         MOVE 16 TO RETURN-CODE
+000850     END-IF.
+000860     STOP RUN.
+000870 1000-INITIALIZE.
+000880     OPEN OUTPUT RUN-LOG.
+000890     IF NOT MCP-RUN-LOG-OK
+000900         DISPLAY "RUN-LOG COULD NOT BE OPENED - CHAIN ABORTED"
+000910         SET MCP-CHAIN-FAILED TO TRUE
+000920     END-IF.
+000930 1000-EXIT.
+000940     EXIT.
+000950 2000-RUN-STEP.
+000960     CALL "BANNER" USING MCP-STEP-TITLE, MCP-BANNER-HEIGHT,
+000970         MCP-BANNER-WIDTH.
+000980     ACCEPT MCP-START-TIME FROM TIME.
+000990     CALL "SYSTEM" USING MCP-COMMAND.
+001000     ACCEPT MCP-END-TIME FROM TIME.
+001010     IF RETURN-CODE = 0
+001020         MOVE 'OK  ' TO MCP-STEP-STATUS
+001030     ELSE
+001040         MOVE 'FAIL' TO MCP-STEP-STATUS
+001050         SET MCP-CHAIN-FAILED TO TRUE
+001060     END-IF.
+001070     PERFORM 2100-WRITE-LOG-ENTRY THRU 2100-EXIT.
+001080 2000-EXIT.
+001090     EXIT.
+001100 2100-WRITE-LOG-ENTRY.
+001110     MOVE MCP-STEP-NAME   TO RL-STEP-NAME.
+001120     MOVE MCP-START-TIME  TO RL-START-TIME.
+001130     MOVE MCP-END-TIME    TO RL-END-TIME.
+001140     MOVE MCP-STEP-STATUS TO RL-STATUS.
+001150     WRITE RUN-LOG-RECORD.
+001160 2100-EXIT.
+001170     EXIT.
+001180 9000-TERMINATE.
+001190     IF MCP-RUN-LOG-OK
+001200         CLOSE RUN-LOG
+001210     END-IF.
+001220 9000-EXIT.
+001230     EXIT.
