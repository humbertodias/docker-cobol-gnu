@@ -1,16 +1,203 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. AAA.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 AA.
-           02 A PIC 9(2).
-       PROCEDURE DIVISION.
-       P1.
-           DISPLAY "ENTER ONE NUMBER".
-           ACCEPT A.
-           IF A IS > 0
-           DISPLAY "POSITIVE NUMBER"
-          ELSE
-           DISPLAY "NEGATIVE NUMBER".
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. NEGCHK.
+000120 AUTHOR. DATA-PROCESSING-CENTER.
+000130 INSTALLATION. RECONCILIATION-SYSTEMS.
+000140 DATE-WRITTEN. 01/04/1998.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170* MODIFICATION HISTORY
+000180*-----------------------------------------------------------------
+000190* DATE       INIT DESCRIPTION
+000200* 04/01/98   DPC  ORIGINAL PROGRAM - CLASSIFIES ONE CONSOLE
+000210*                 VALUE AS POSITIVE OR NEGATIVE.
+000220* 08/09/26   DPC  A WAS UNSIGNED SO THE NEGATIVE BRANCH COULD
+000230*                 NEVER FIRE.  REDEFINED A TO CARRY A SIGN AND
+000240*                 ADDED A THIRD BRANCH FOR EXACTLY ZERO.
+000250* 08/09/26   DPC  CONVERTED TO BATCH MODE.  READS AMOUNT-IN
+000260*                 INSTEAD OF ACCEPTING ONE CONSOLE VALUE.  ANY
+000270*                 RECORD THAT WON'T CLASSIFY CLEANLY OR FAILS THE
+000280*                 RANGE EDIT IS WRITTEN TO REJECT-FILE WITH A
+000290*                 REASON CODE INSTEAD OF BEING DROPPED.
+000300* 08/09/26   DPC  RENAMED PROGRAM-ID FROM AAA TO NEGCHK.  THE
+000310*                 SUMMATION PROGRAM ALSO USED AAA, WHICH WAS
+000320*                 CONFUSING ON ITS OWN AND NOW STOPS THE NEW
+000330*                 MASTER CONTROL PROGRAM FROM CALLING EACH BY A
+000340*                 DISTINCT NAME.
+000350* 08/09/26   DPC  ADDED DEBIT/CREDIT COUNTS AND SUBTOTALS OVER
+000360*                 THE WHOLE BATCH.  POSITIVE AMOUNTS ARE CREDITS
+000370*                 AND NEGATIVE AMOUNTS ARE DEBITS; A SUMMARY OF
+000380*                 EACH IS DISPLAYED AT END OF RUN SO OPERATIONS
+000390*                 KNOWS HOW MANY AND HOW MUCH OF THE DAY'S
+000400*                 ENTRIES FELL ON EACH SIDE.
+000410* 08/09/26   DPC  CARRIED AN INPUT SEQUENCE NUMBER THROUGH TO
+000420*                 THE CLASSIFICATION DISPLAY AND ONTO REJECT-FILE
+000430*                 SO A VERDICT OR A REJECT CAN BE TIED BACK TO
+000440*                 THE SPECIFIC AMOUNT-IN RECORD IT CAME FROM.
+000450* 08/09/26   DPC  A MISSING OR UNOPENABLE AMOUNT-IN OR REJECT-FILE
+000460*                 NOW ABORTS THE RUN WITH A MESSAGE AND A NONZERO
+000470*                 RETURN CODE INSTEAD OF FALLING THROUGH TO READ
+000480*                 OR WRITE A FILE THAT NEVER OPENED.
+000490* 08/09/26   DPC  AN ABORTED RUN NO LONGER ALSO PRINTS THE
+000500*                 CLASSIFICATION RUN SUMMARY.  NEG-ABORT-SWITCH
+000510*                 NOW SUPPRESSES THAT BLOCK WHEN INITIALIZATION
+000520*                 NEVER GOT PAST OPENING AMOUNT-IN OR REJECT-FILE,
+000530*                 SO AN ABORT MESSAGE NO LONGER SITS ABOVE A
+000540*                 MISLEADING ALL-ZERO SUMMARY.
+000550******************************************************************
+000560 ENVIRONMENT DIVISION.
+000570 INPUT-OUTPUT SECTION.
+000580 FILE-CONTROL.
+000590     SELECT AMOUNT-IN   ASSIGN TO AMTIN
+000600         ORGANIZATION IS LINE SEQUENTIAL
+000610         FILE STATUS IS NEG-AMOUNT-IN-STATUS.
+000620     SELECT REJECT-FILE ASSIGN TO REJECTS
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS IS NEG-REJECT-STATUS.
+000650 DATA DIVISION.
+000660 FILE SECTION.
+000670 FD  AMOUNT-IN.
+000680 01  AMOUNT-IN-RECORD.
+000690     05  AI-A                    PIC S9(2) SIGN LEADING SEPARATE.
+000700 01  AMOUNT-IN-ALT REDEFINES AMOUNT-IN-RECORD.
+000710     05  AI-A-RAW                PIC X(03).
+000720 FD  REJECT-FILE.
+000730 01  REJECT-RECORD.
+000740     05  RJ-SEQ-NO               PIC 9(07).
+000750     05  RJ-INPUT-VALUE          PIC X(03).
+000760     05  RJ-REASON-CODE          PIC X(02).
+000770 WORKING-STORAGE SECTION.
+000780 01  AA.
+000790     02  A                       PIC S9(2).
+000800     02  NEG-SEQ-NO              PIC 9(07) VALUE 0.
+000810 01  NEG-FILE-STATUSES.
+000820     05  NEG-AMOUNT-IN-STATUS    PIC X(02) VALUE SPACES.
+000830         88  NEG-AMOUNT-IN-OK            VALUE '00'.
+000840     05  NEG-REJECT-STATUS       PIC X(02) VALUE SPACES.
+000850         88  NEG-REJECT-OK               VALUE '00'.
+000860 01  NEG-SWITCHES.
+000870     05  NEG-EOF-SWITCH          PIC X(01) VALUE 'N'.
+000880         88  NEG-END-OF-INPUT            VALUE 'Y'.
+000890     05  NEG-AMOUNT-IN-OPEN-SW   PIC X(01) VALUE 'N'.
+000900         88  NEG-AMOUNT-IN-OPENED        VALUE 'Y'.
+000910     05  NEG-REJECT-OPEN-SW      PIC X(01) VALUE 'N'.
+000920         88  NEG-REJECT-OPENED           VALUE 'Y'.
+000930     05  NEG-ABORT-SWITCH        PIC X(01) VALUE 'N'.
+000940         88  NEG-RUN-ABORTED             VALUE 'Y'.
+000950     05  NEG-EDIT-SWITCH         PIC X(02) VALUE 'OK'.
+000960         88  NEG-VALID-AMOUNT            VALUE 'OK'.
+000970         88  NEG-INVALID-NONNUMERIC      VALUE 'NN'.
+000980         88  NEG-INVALID-OUT-OF-RANGE    VALUE 'OR'.
+000990 01  NEG-RANGE-LIMITS.
+001000     05  NEG-MIN-VALID           PIC S9(2) VALUE -50.
+001010     05  NEG-MAX-VALID           PIC S9(2) VALUE +50.
+001020 01  NEG-CONTROL-TOTALS.
+001030     05  NEG-CREDIT-COUNT        PIC 9(07) VALUE 0.
+001040     05  NEG-CREDIT-TOTAL        PIC S9(07) VALUE 0.
+001050     05  NEG-DEBIT-COUNT         PIC 9(07) VALUE 0.
+001060     05  NEG-DEBIT-TOTAL         PIC S9(07) VALUE 0.
+001070     05  NEG-ZERO-COUNT          PIC 9(07) VALUE 0.
+001080 PROCEDURE DIVISION.
+001090 0000-MAINLINE.
+001100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001110     PERFORM 2000-PROCESS-AMOUNTS THRU 2000-EXIT
+001120         UNTIL NEG-END-OF-INPUT.
+001130     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001140     STOP RUN.
+001150 1000-INITIALIZE.
+001160     OPEN INPUT  AMOUNT-IN.
+001170     IF NOT NEG-AMOUNT-IN-OK
+001180         DISPLAY "AMOUNT-IN COULD NOT BE OPENED - RUN ABORTED"
+001190         MOVE 16 TO RETURN-CODE
+001200         SET NEG-END-OF-INPUT TO TRUE
+001210         SET NEG-RUN-ABORTED TO TRUE
+001220         GO TO 1000-EXIT
+001230     END-IF.
+001240     SET NEG-AMOUNT-IN-OPENED TO TRUE.
+001250     OPEN OUTPUT REJECT-FILE.
+001260     IF NOT NEG-REJECT-OK
+001270         DISPLAY "REJECT-FILE COULD NOT BE OPENED - RUN ABORTED"
+001280         MOVE 16 TO RETURN-CODE
+001290         SET NEG-END-OF-INPUT TO TRUE
+001300         SET NEG-RUN-ABORTED TO TRUE
+001310         GO TO 1000-EXIT
+001320     END-IF.
+001330     SET NEG-REJECT-OPENED TO TRUE.
+001340     PERFORM 2100-READ-AMOUNT-IN THRU 2100-EXIT.
+001350 1000-EXIT.
+001360     EXIT.
+001370 2000-PROCESS-AMOUNTS.
+001380     PERFORM 2200-EDIT-AMOUNT THRU 2200-EXIT.
+001390     IF NEG-VALID-AMOUNT
+001400         PERFORM 2300-CLASSIFY-ONE THRU 2300-EXIT
+001410     ELSE
+001420         PERFORM 2400-WRITE-REJECT THRU 2400-EXIT
+001430     END-IF.
+001440     PERFORM 2100-READ-AMOUNT-IN THRU 2100-EXIT.
+001450 2000-EXIT.
+001460     EXIT.
+001470 2100-READ-AMOUNT-IN.
+001480     READ AMOUNT-IN
+001490         AT END
+001500             SET NEG-END-OF-INPUT TO TRUE
+001510         NOT AT END
+001520             ADD 1 TO NEG-SEQ-NO
+001530     END-READ.
+001540 2100-EXIT.
+001550     EXIT.
+001560 2200-EDIT-AMOUNT.
+001570     SET NEG-VALID-AMOUNT TO TRUE.
+001580     IF AI-A NOT NUMERIC
+001590         SET NEG-INVALID-NONNUMERIC TO TRUE
+001600     ELSE
+001610         MOVE AI-A TO A
+001620         IF A < NEG-MIN-VALID OR A > NEG-MAX-VALID
+001630             SET NEG-INVALID-OUT-OF-RANGE TO TRUE
+001640         END-IF
+001650     END-IF.
+001660 2200-EXIT.
+001670     EXIT.
+001680 2300-CLASSIFY-ONE.
+001690     IF A > 0
+001700         DISPLAY "RECORD " NEG-SEQ-NO " - POSITIVE NUMBER"
+001710         ADD 1 TO NEG-CREDIT-COUNT
+001720         ADD A TO NEG-CREDIT-TOTAL
+001730     ELSE
+001740         IF A < 0
+001750             DISPLAY "RECORD " NEG-SEQ-NO " - NEGATIVE NUMBER"
+001760             ADD 1 TO NEG-DEBIT-COUNT
+001770             ADD A TO NEG-DEBIT-TOTAL
+001780         ELSE
+001790             DISPLAY "RECORD " NEG-SEQ-NO " - ZERO"
+001800             ADD 1 TO NEG-ZERO-COUNT
+001810         END-IF
+001820     END-IF.
+001830 2300-EXIT.
+001840     EXIT.
+001850 2400-WRITE-REJECT.
+001860     MOVE NEG-SEQ-NO    TO RJ-SEQ-NO.
+001870     MOVE AI-A-RAW      TO RJ-INPUT-VALUE.
+001880     IF NEG-INVALID-NONNUMERIC
+001890         MOVE 'NN' TO RJ-REASON-CODE
+001900     ELSE
+001910         MOVE 'OR' TO RJ-REASON-CODE
+001920     END-IF.
+001930     WRITE REJECT-RECORD.
+001940 2400-EXIT.
+001950     EXIT.
+001960 9000-TERMINATE.
+001970     IF NEG-AMOUNT-IN-OPENED
+001980         CLOSE AMOUNT-IN
+001990     END-IF.
+002000     IF NEG-REJECT-OPENED
+002010         CLOSE REJECT-FILE
+002020     END-IF.
+002030     IF NOT NEG-RUN-ABORTED
+002040         DISPLAY "***** CLASSIFICATION RUN SUMMARY *****"
+002050         DISPLAY "CREDIT (POSITIVE) COUNT  . : " NEG-CREDIT-COUNT
+002060         DISPLAY "CREDIT (POSITIVE) TOTAL  . : " NEG-CREDIT-TOTAL
+002070         DISPLAY "DEBIT (NEGATIVE) COUNT . . : " NEG-DEBIT-COUNT
+002080         DISPLAY "DEBIT (NEGATIVE) TOTAL . . : " NEG-DEBIT-TOTAL
+002090         DISPLAY "ZERO-VALUE COUNT . . . . . : " NEG-ZERO-COUNT
+002100     END-IF.
+002110 9000-EXIT.
+002120     EXIT.
