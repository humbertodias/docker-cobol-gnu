@@ -1,16 +1,597 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. AAA.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 AA.
-            02 A PIC 9(2).
-            02 B PIC 9(2).
-            02 C PIC 9(4).
-       PROCEDURE DIVISION.
-            DISPLAY "ENTER THE TWO NUMBER".
-            ACCEPT A.
-            ACCEPT B.
-            COMPUTE C = A + B.
-            DISPLAY "SUM=", C.
-            STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. SUM.
+000120 AUTHOR. DATA-PROCESSING-CENTER.
+000130 INSTALLATION. RECONCILIATION-SYSTEMS.
+000140 DATE-WRITTEN. 01/04/1998.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170* MODIFICATION HISTORY
+000180*-----------------------------------------------------------------
+000190* DATE       INIT DESCRIPTION
+000200* 04/01/98   DPC  ORIGINAL PROGRAM - ADDS TWO NUMBERS FROM
+000210*                 THE CONSOLE AND DISPLAYS THE SUM.
+000220* 08/09/26   DPC  CONVERTED TO BATCH MODE.  READS A/B PAIRS
+000230*                 FROM TRANS-IN AND WRITES A/B/C RESULTS TO
+000240*                 TRANS-OUT FOR UNATTENDED OVERNIGHT RUNS.
+000250* 08/09/26   DPC  ACCUMULATE A GRAND TOTAL AND RECORD COUNT AND
+000260*                 DISPLAY A BALANCING TRAILER AT END OF RUN SO
+000270*                 OPERATIONS CAN EYEBALL THE BATCH BEFORE THE
+000280*                 OUTPUT FILE IS PICKED UP DOWNSTREAM.
+000290* 08/09/26   DPC  ADDED CHECKPOINT FILE.  THE RUN WRITES ITS
+000300*                 PROGRESS EVERY SUM-CHECKPOINT-INTERVAL RECORDS
+000310*                 SO A RESTART CAN SKIP PAST WORK THAT ALREADY
+000320*                 POSTED INSTEAD OF REPROCESSING FROM RECORD ONE.
+000330* 08/09/26   DPC  APPEND EVERY A/B/C TRIPLET TO AUDIT-LOG, STAMPED
+000340*                 WITH THE RUN-ID AND RUN DATE/TIME, SO THE INPUTS
+000350*                 BEHIND A GIVEN DAY'S TOTAL CAN BE TRACED LATER.
+000360* 08/09/26   DPC  WIDENED A, B AND C FROM SMALL UNSIGNED INTEGERS
+000370*                 TO S9(7)V99 SO REAL DOLLAR AMOUNTS CAN BE
+000380*                 RECONCILED, NOT JUST TWO-DIGIT TEST NUMBERS.
+000390* 08/09/26   DPC  READ AN EXTERNAL CONTROL-TOTAL CARD AND COMPARE
+000400*                 IT TO THE COMPUTED GRAND TOTAL AT END OF RUN.
+000410*                 AN OUT-OF-BALANCE RUN NOW GETS ITS OWN MESSAGE
+000420*                 AND RETURN CODE INSTEAD OF A TRAILER NOBODY
+000430*                 CHECKS AGAINST THE SOURCE SYSTEM'S FIGURE.
+000440* 08/09/26   DPC  TRANS-OUT NOW CARRIES A HEADER RECORD (RUN DATE
+000450*                 AND SEQUENCE NUMBER) AND A MATCHING TRAILER SO
+000460*                 DOWNSTREAM JOBS CAN TELL TWO SAME-DAY RERUNS
+000470*                 APART INSTEAD OF ONE SILENTLY LOOKING LIKE THE
+000480*                 OTHER.  THE RUN SEQUENCE NUMBER IS KEPT IN
+000490*                 RUN-SEQ-FILE AND BUMPED ONCE PER RUN.
+000500* 08/09/26   DPC  RENAMED PROGRAM-ID FROM AAA TO SUM.  THE
+000510*                 CLASSIFIER PROGRAM ALSO USED AAA, WHICH WAS
+000520*                 CONFUSING ON ITS OWN AND NOW STOPS THE NEW
+000530*                 MASTER CONTROL PROGRAM FROM CALLING EACH BY A
+000540*                 DISTINCT NAME.
+000550* 08/09/26   DPC  ADDED A PAGE-FORMATTED REPORT-OUT WITH A REPORT
+000560*                 TITLE, RUN DATE AND PAGE NUMBER ON EACH PAGE
+000570*                 HEADER, ONE LINE PER RECORD, A PAGE BREAK EVERY
+000580*                 SUM-LINES-PER-PAGE LINES, AND A FINAL TOTALS
+000590*                 PAGE, REPLACING THE RAW SCROLLING CONSOLE
+000600*                 TRAILER AS THE THING OPERATIONS ACTUALLY READS.
+000610* 08/09/26   DPC  ADDED AN INTERACTIVE/BATCH MODE SWITCH READ
+000620*                 FROM MODE-CARD AT STARTUP.  A CARD OF I FALLS
+000630*                 BACK TO THE ORIGINAL ACCEPT-TWO-AMOUNTS-AND-
+000640*                 DISPLAY-THE-SUM BEHAVIOR SO OPERATORS CAN STILL
+000650*                 RUN A QUICK MANUAL CHECK FROM A TERMINAL
+000660*                 WITHOUT BUILDING A TRANS-IN FILE.  NO CARD (OR
+000670*                 A CARD OF B) RUNS THE NORMAL BATCH JOB, WHICH
+000680*                 IS WHAT THE MASTER CONTROL PROGRAM RELIES ON
+000690*                 SINCE IT RUNS SUM UNATTENDED WITH NO TERMINAL
+000700*                 TO PROMPT.
+000710* 08/09/26   DPC  A RESTARTED RUN NOW OPENS TRANS-OUT AND
+000720*                 REPORT-OUT IN EXTEND MODE WHENEVER THE
+000730*                 CHECKPOINT SHOWS RECORDS ALREADY POSTED, INSTEAD
+000740*                 OF TRUNCATING BOTH FILES AND LOSING THE LINES
+000750*                 BEHIND THE CARRIED-FORWARD TRAILER AND TOTALS.
+000760* 08/09/26   DPC  A MISSING CONTROL-TOTAL CARD NO LONGER FORCES A
+000770*                 FALSE OUT-OF-BALANCE RESULT.  THE BALANCE CHECK
+000780*                 NOW RUNS ONLY WHEN A CARD WAS ACTUALLY SUPPLIED;
+000790*                 OTHERWISE THE TRAILER SAYS SO INSTEAD OF FAILING
+000800*                 THE RUN AND STOPPING THE MASTER CONTROL CHAIN.
+000810* 08/09/26   DPC  THE FINAL TOTALS PAGE NOW STARTS ON ITS OWN
+000820*                 REPORT PAGE INSTEAD OF LANDING PART-WAY DOWN THE
+000830*                 LAST DETAIL PAGE.
+000840* 08/09/26   DPC  A MISSING OR UNOPENABLE TRANS-IN OR CHECKPOINT-
+000850*                 FILE NOW ABORTS THE RUN WITH A MESSAGE AND RC 16
+000860*                 INSTEAD OF READING FOREVER AGAINST A FILE THAT
+000870*                 NEVER OPENED - AN UNATTENDED OVERNIGHT RUN MUST
+000880*                 NOT SPIN WHEN AN OPERATOR MISNAMES OR OMITS
+000890*                 TRANS-IN.
+000900* 08/09/26   DPC  CHECKPOINTED EVERY RECORD INSTEAD OF EVERY 100,
+000910*                 SO A CRASH-AND-RESTART CANNOT REPROCESS AND
+000920*                 DUPLICATE A RECORD THAT TRANS-OUT, REPORT-OUT
+000930*                 AND AUDIT-LOG ALREADY HAVE ON DISK.
+000940* 08/09/26   DPC  WIDENED THE PRINTED REPORT'S RECORD-COUNT FIELD
+000950*                 TO SEVEN DIGITS SO IT NO LONGER LOSES ITS
+000960*                 LEADING DIGIT ON A BATCH OF ONE MILLION OR MORE,
+000970*                 MATCHING TT-RECORD-COUNT ON THE TRANS-OUT
+000980*                 TRAILER.
+000990* 08/09/26   DPC  A CLEAN COMPLETION NOW EMPTIES CHECKPOINT-FILE
+001000*                 INSTEAD OF LEAVING THE LAST RUN'S CHECKPOINT
+001010*                 BEHIND FOR 1100-LOAD-CHECKPOINT TO FIND.  ONLY A
+001020*                 CRASH (NO CLEAN 9000-TERMINATE) SHOULD LEAVE A
+001030*                 CHECKPOINT FOR THE NEXT INVOCATION TO RESUME
+001040*                 FROM; OTHERWISE THE NEXT DAY'S FIRST RECORDS GET
+001050*                 SKIPPED AS "ALREADY PROCESSED".
+001060* 08/09/26   DPC  1150-WRITE-HEADER AND 3000-WRITE-REPORT-HEADER
+001070*                 NO LONGER FIRE WHEN RESUMING FROM A CHECKPOINT -
+001080*                 A RESTART NOW CONTINUES TRANS-OUT AND REPORT-OUT
+001090*                 WITHOUT SPLICING IN A SECOND RUN HEADER AND A
+001100*                 SECOND "PAGE: 1" AHEAD OF THE CARRIED-FORWARD
+001110*                 DETAIL LINES.
+001120******************************************************************
+001130 ENVIRONMENT DIVISION.
+001140 INPUT-OUTPUT SECTION.
+001150 FILE-CONTROL.
+001160     SELECT TRANS-IN  ASSIGN TO TRANSIN
+001170         ORGANIZATION IS LINE SEQUENTIAL
+001180         FILE STATUS IS SUM-TRANS-IN-STATUS.
+001190     SELECT TRANS-OUT ASSIGN TO TRANSOUT
+001200         ORGANIZATION IS LINE SEQUENTIAL
+001210         FILE STATUS IS SUM-TRANS-OUT-STATUS.
+001220     SELECT CHECKPOINT-FILE ASSIGN TO CHECKPT
+001230         ORGANIZATION IS LINE SEQUENTIAL
+001240         FILE STATUS IS SUM-CHECKPOINT-STATUS.
+001250     SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+001260         ORGANIZATION IS LINE SEQUENTIAL
+001270         FILE STATUS IS SUM-AUDIT-LOG-STATUS.
+001280     SELECT CONTROL-CARD ASSIGN TO CTLCARD
+001290         ORGANIZATION IS LINE SEQUENTIAL
+001300         FILE STATUS IS SUM-CONTROL-CARD-STATUS.
+001310     SELECT RUN-SEQ-FILE ASSIGN TO RUNSEQ
+001320         ORGANIZATION IS LINE SEQUENTIAL
+001330         FILE STATUS IS SUM-RUN-SEQ-STATUS.
+001340     SELECT REPORT-OUT ASSIGN TO REPORTOUT
+001350         ORGANIZATION IS LINE SEQUENTIAL
+001360         FILE STATUS IS SUM-REPORT-STATUS.
+001370     SELECT MODE-CARD ASSIGN TO MODECARD
+001380         ORGANIZATION IS LINE SEQUENTIAL
+001390         FILE STATUS IS SUM-MODE-CARD-STATUS.
+001400 DATA DIVISION.
+001410 FILE SECTION.
+001420 FD  TRANS-IN.
+001430 01  TRANS-IN-RECORD.
+001440     05  TI-A                    PIC S9(7)V99
+001450         SIGN LEADING SEPARATE.
+001460     05  TI-B                    PIC S9(7)V99
+001470         SIGN LEADING SEPARATE.
+001480 FD  TRANS-OUT.
+001490 01  TO-HEADER-RECORD.
+001500     05  TH-REC-TYPE             PIC X(01).
+001510     05  TH-RUN-DATE             PIC 9(08).
+001520     05  TH-RUN-SEQ-NO           PIC 9(05).
+001530 01  TO-DETAIL-RECORD.
+001540     05  TD-REC-TYPE             PIC X(01).
+001550     05  TO-A                    PIC S9(7)V99
+001560         SIGN LEADING SEPARATE.
+001570     05  TO-B                    PIC S9(7)V99
+001580         SIGN LEADING SEPARATE.
+001590     05  TO-C                    PIC S9(7)V99
+001600         SIGN LEADING SEPARATE.
+001610 01  TO-TRAILER-RECORD.
+001620     05  TT-REC-TYPE             PIC X(01).
+001630     05  TT-RECORD-COUNT         PIC 9(07).
+001640     05  TT-GRAND-TOTAL          PIC S9(9)V99
+001650         SIGN LEADING SEPARATE.
+001660 FD  CHECKPOINT-FILE.
+001670 01  CHECKPOINT-RECORD.
+001680     05  CK-LAST-REC-NO          PIC 9(07).
+001690     05  CK-RUNNING-TOTAL        PIC S9(9)V99
+001700         SIGN LEADING SEPARATE.
+001710 FD  AUDIT-LOG.
+001720 01  AUDIT-LOG-RECORD.
+001730     05  AL-RUN-ID               PIC 9(08).
+001740     05  AL-RUN-TIME             PIC 9(08).
+001750     05  AL-SEQ-NO               PIC 9(07).
+001760     05  AL-A                    PIC S9(7)V99
+001770         SIGN LEADING SEPARATE.
+001780     05  AL-B                    PIC S9(7)V99
+001790         SIGN LEADING SEPARATE.
+001800     05  AL-C                    PIC S9(7)V99
+001810         SIGN LEADING SEPARATE.
+001820 FD  CONTROL-CARD.
+001830 01  CONTROL-CARD-RECORD.
+001840     05  CC-EXPECTED-TOTAL       PIC S9(9)V99
+001850         SIGN LEADING SEPARATE.
+001860 FD  RUN-SEQ-FILE.
+001870 01  RUN-SEQ-RECORD.
+001880     05  RS-LAST-SEQ-NO          PIC 9(05).
+001890 FD  REPORT-OUT.
+001900 01  REPORT-LINE                 PIC X(80).
+001910 FD  MODE-CARD.
+001920 01  MODE-CARD-RECORD.
+001930     05  MC-MODE-SWITCH          PIC X(01).
+001940 WORKING-STORAGE SECTION.
+001950 01  AA.
+001960     02  A                       PIC S9(7)V99.
+001970     02  B                       PIC S9(7)V99.
+001980     02  C                       PIC S9(7)V99.
+001990 01  SUM-FILE-STATUSES.
+002000     05  SUM-TRANS-IN-STATUS     PIC X(02) VALUE SPACES.
+002010         88  SUM-TRANS-IN-OK             VALUE '00'.
+002020         88  SUM-TRANS-IN-EOF            VALUE '10'.
+002030     05  SUM-TRANS-OUT-STATUS    PIC X(02) VALUE SPACES.
+002040         88  SUM-TRANS-OUT-OK            VALUE '00'.
+002050     05  SUM-CHECKPOINT-STATUS   PIC X(02) VALUE SPACES.
+002060         88  SUM-CHECKPOINT-OK           VALUE '00'.
+002070     05  SUM-AUDIT-LOG-STATUS    PIC X(02) VALUE SPACES.
+002080         88  SUM-AUDIT-LOG-OK            VALUE '00'.
+002090     05  SUM-CONTROL-CARD-STATUS PIC X(02) VALUE SPACES.
+002100         88  SUM-CONTROL-CARD-OK         VALUE '00'.
+002110     05  SUM-RUN-SEQ-STATUS      PIC X(02) VALUE SPACES.
+002120         88  SUM-RUN-SEQ-OK              VALUE '00'.
+002130     05  SUM-REPORT-STATUS       PIC X(02) VALUE SPACES.
+002140         88  SUM-REPORT-OK               VALUE '00'.
+002150     05  SUM-MODE-CARD-STATUS    PIC X(02) VALUE SPACES.
+002160         88  SUM-MODE-CARD-OK            VALUE '00'.
+002170 01  SUM-RUN-STAMP.
+002180     05  SUM-RUN-ID              PIC 9(08) VALUE 0.
+002190     05  SUM-RUN-TIME            PIC 9(08) VALUE 0.
+002200     05  SUM-RUN-SEQ-NO          PIC 9(05) VALUE 0.
+002210 01  SUM-SWITCHES.
+002220     05  SUM-EOF-SWITCH          PIC X(01) VALUE 'N'.
+002230         88  SUM-END-OF-INPUT            VALUE 'Y'.
+002240     05  SUM-CHECKPOINT-EOF-SW   PIC X(01) VALUE 'N'.
+002250         88  SUM-CHECKPOINT-EOF          VALUE 'Y'.
+002260     05  SUM-TRANS-IN-OPEN-SW    PIC X(01) VALUE 'N'.
+002270         88  SUM-TRANS-IN-OPENED         VALUE 'Y'.
+002280     05  SUM-ABORT-SWITCH        PIC X(01) VALUE 'N'.
+002290         88  SUM-RUN-ABORTED             VALUE 'Y'.
+002300 01  SUM-CONTROL-TOTALS.
+002310     05  SUM-RECORD-COUNT        PIC 9(07) VALUE 0.
+002320     05  SUM-GRAND-TOTAL         PIC S9(9)V99 VALUE 0.
+002330     05  SUM-EXPECTED-TOTAL      PIC S9(9)V99 VALUE 0.
+002340     05  SUM-BALANCE-SWITCH      PIC X(01) VALUE 'Y'.
+002350         88  SUM-IN-BALANCE              VALUE 'Y'.
+002360         88  SUM-OUT-OF-BALANCE          VALUE 'N'.
+002370     05  SUM-CONTROL-TOTAL-SW    PIC X(01) VALUE 'N'.
+002380         88  SUM-CONTROL-TOTAL-SUPPLIED  VALUE 'Y'.
+002390 01  SUM-MODE-FIELDS.
+002400     05  SUM-MODE-SWITCH         PIC X(01) VALUE 'B'.
+002410         88  SUM-INTERACTIVE-MODE        VALUE 'I'.
+002420         88  SUM-BATCH-MODE               VALUE 'B'.
+002430 01  SUM-CHECKPOINT-FIELDS.
+002440*    CHECKPOINTED EVERY RECORD (INTERVAL OF 1) - A WIDER
+002450*    INTERVAL LEAVES A WINDOW WHERE TRANS-OUT/REPORT-OUT/
+002460*    AUDIT-LOG HOLD RECORDS A RESTART DOES NOT KNOW ABOUT AND
+002470*    WOULD REPROCESS AND DUPLICATE.
+002480     05  SUM-CHECKPOINT-INTERVAL PIC 9(03) VALUE 1.
+002490     05  SUM-CHECKPOINT-QUOT     PIC 9(07) VALUE 0.
+002500     05  SUM-CHECKPOINT-REM      PIC 9(03) VALUE 0.
+002510     05  SUM-SKIP-COUNT          PIC 9(07) VALUE 0.
+002520 01  SUM-REPORT-FIELDS.
+002530     05  SUM-PAGE-NO             PIC 9(03) VALUE 0.
+002540     05  SUM-LINE-COUNT          PIC 9(03) VALUE 0.
+002550     05  SUM-LINES-PER-PAGE      PIC 9(03) VALUE 20.
+002560 01  RPT-HEADER-LINE.
+002570     05  FILLER                  PIC X(23)
+002580         VALUE "DAILY SUMMATION REPORT".
+002590     05  FILLER                  PIC X(08) VALUE "  DATE: ".
+002600     05  RH-RUN-DATE             PIC 9(08).
+002610     05  FILLER                  PIC X(08) VALUE "  PAGE: ".
+002620     05  RH-PAGE-NO              PIC ZZ9.
+002630 01  RPT-COLUMN-LINE.
+002640     05  FILLER                  PIC X(50)
+002650         VALUE "        A            B            C".
+002660 01  RPT-DETAIL-LINE.
+002670     05  FILLER                  PIC X(04) VALUE SPACES.
+002680     05  RD-A                    PIC -(7)9.99.
+002690     05  FILLER                  PIC X(02) VALUE SPACES.
+002700     05  RD-B                    PIC -(7)9.99.
+002710     05  FILLER                  PIC X(02) VALUE SPACES.
+002720     05  RD-C                    PIC -(7)9.99.
+002730 01  RPT-TOTALS-LINE.
+002740     05  FILLER                  PIC X(20)
+002750         VALUE "RECORDS PROCESSED: ".
+002760     05  RT-RECORD-COUNT         PIC Z,ZZZ,ZZ9.
+002770     05  FILLER                  PIC X(16)
+002780         VALUE "  GRAND TOTAL: ".
+002790     05  RT-GRAND-TOTAL          PIC -(8)9.99.
+002800 PROCEDURE DIVISION.
+002810 0000-MAINLINE.
+002820     PERFORM 0050-READ-MODE-CARD THRU 0050-EXIT.
+002830     IF SUM-INTERACTIVE-MODE
+002840         PERFORM 0100-INTERACTIVE-RUN THRU 0100-EXIT
+002850     ELSE
+002860         PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002870         PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+002880             UNTIL SUM-END-OF-INPUT
+002890         PERFORM 9000-TERMINATE THRU 9000-EXIT
+002900     END-IF.
+002910     STOP RUN.
+002920 0050-READ-MODE-CARD.
+002930     MOVE 'B' TO SUM-MODE-SWITCH.
+002940     OPEN INPUT MODE-CARD.
+002950     IF SUM-MODE-CARD-OK
+002960         READ MODE-CARD
+002970             NOT AT END
+002980                 MOVE MC-MODE-SWITCH TO SUM-MODE-SWITCH
+002990         END-READ
+003000         CLOSE MODE-CARD
+003010     END-IF.
+003020 0050-EXIT.
+003030     EXIT.
+003040 0100-INTERACTIVE-RUN.
+003050     DISPLAY "AMOUNT A (EXAMPLE 100.50): " WITH NO ADVANCING.
+003060     ACCEPT A.
+003070     DISPLAY "AMOUNT B (EXAMPLE 20.25): " WITH NO ADVANCING.
+003080     ACCEPT B.
+003090     COMPUTE C = A + B.
+003100     DISPLAY "SUM = " C.
+003110 0100-EXIT.
+003120     EXIT.
+003130 1000-INITIALIZE.
+003140     ACCEPT SUM-RUN-ID FROM DATE YYYYMMDD.
+003150     ACCEPT SUM-RUN-TIME FROM TIME.
+003160     OPEN INPUT  TRANS-IN.
+003170     IF NOT SUM-TRANS-IN-OK
+003180         DISPLAY "TRANS-IN COULD NOT BE OPENED - RUN ABORTED"
+003190         MOVE 16 TO RETURN-CODE
+003200         SET SUM-RUN-ABORTED TO TRUE
+003210         SET SUM-END-OF-INPUT TO TRUE
+003220         GO TO 1000-EXIT
+003230     END-IF.
+003240     SET SUM-TRANS-IN-OPENED TO TRUE.
+003250     PERFORM 1100-LOAD-CHECKPOINT THRU 1100-EXIT.
+003260     PERFORM 1115-OPEN-TRANS-OUT THRU 1115-EXIT.
+003270     OPEN OUTPUT CHECKPOINT-FILE.
+003280     IF NOT SUM-CHECKPOINT-OK
+003290         DISPLAY "CHECKPOINT-FILE COULD NOT BE OPENED - ABORTED"
+003300         MOVE 16 TO RETURN-CODE
+003310         SET SUM-RUN-ABORTED TO TRUE
+003320         SET SUM-END-OF-INPUT TO TRUE
+003330         GO TO 1000-EXIT
+003340     END-IF.
+003350     PERFORM 1120-OPEN-AUDIT-LOG THRU 1120-EXIT.
+003360     PERFORM 1130-READ-CONTROL-CARD THRU 1130-EXIT.
+003370     PERFORM 1140-LOAD-RUN-SEQ THRU 1140-EXIT.
+003380     IF SUM-RECORD-COUNT = 0
+003390         PERFORM 1150-WRITE-HEADER THRU 1150-EXIT
+003400     END-IF.
+003410     PERFORM 1160-OPEN-REPORT-OUT THRU 1160-EXIT.
+003420     IF SUM-RECORD-COUNT = 0
+003430         PERFORM 3000-WRITE-REPORT-HEADER THRU 3000-EXIT
+003440     ELSE
+003450         PERFORM 1200-SKIP-PROCESSED THRU 1200-EXIT
+003460     END-IF.
+003470     PERFORM 2100-READ-TRANS-IN THRU 2100-EXIT.
+003480 1000-EXIT.
+003490     EXIT.
+003500 1100-LOAD-CHECKPOINT.
+003510     OPEN INPUT CHECKPOINT-FILE.
+003520     IF SUM-CHECKPOINT-OK
+003530         PERFORM 1110-READ-CHECKPOINT THRU 1110-EXIT
+003540             UNTIL SUM-CHECKPOINT-EOF
+003550         CLOSE CHECKPOINT-FILE
+003560     END-IF.
+003570 1100-EXIT.
+003580     EXIT.
+003590 1110-READ-CHECKPOINT.
+003600     READ CHECKPOINT-FILE
+003610         AT END
+003620             SET SUM-CHECKPOINT-EOF TO TRUE
+003630         NOT AT END
+003640             MOVE CK-LAST-REC-NO   TO SUM-RECORD-COUNT
+003650             MOVE CK-RUNNING-TOTAL TO SUM-GRAND-TOTAL
+003660     END-READ.
+003670 1110-EXIT.
+003680     EXIT.
+003690 1115-OPEN-TRANS-OUT.
+003700     IF SUM-RECORD-COUNT > 0
+003710         OPEN EXTEND TRANS-OUT
+003720         IF NOT SUM-TRANS-OUT-OK
+003730             OPEN OUTPUT TRANS-OUT
+003740             CLOSE TRANS-OUT
+003750             OPEN EXTEND TRANS-OUT
+003760         END-IF
+003770     ELSE
+003780         OPEN OUTPUT TRANS-OUT
+003790     END-IF.
+003800 1115-EXIT.
+003810     EXIT.
+003820 1120-OPEN-AUDIT-LOG.
+003830     OPEN EXTEND AUDIT-LOG.
+003840     IF NOT SUM-AUDIT-LOG-OK
+003850         OPEN OUTPUT AUDIT-LOG
+003860         CLOSE AUDIT-LOG
+003870         OPEN EXTEND AUDIT-LOG
+003880     END-IF.
+003890 1120-EXIT.
+003900     EXIT.
+003910 1130-READ-CONTROL-CARD.
+003920     OPEN INPUT CONTROL-CARD.
+003930     IF SUM-CONTROL-CARD-OK
+003940         READ CONTROL-CARD
+003950             AT END
+003960                 CONTINUE
+003970             NOT AT END
+003980                 MOVE CC-EXPECTED-TOTAL TO SUM-EXPECTED-TOTAL
+003990                 SET SUM-CONTROL-TOTAL-SUPPLIED TO TRUE
+004000         END-READ
+004010         CLOSE CONTROL-CARD
+004020     END-IF.
+004030 1130-EXIT.
+004040     EXIT.
+004050 1140-LOAD-RUN-SEQ.
+004060     OPEN INPUT RUN-SEQ-FILE.
+004070     IF SUM-RUN-SEQ-OK
+004080         READ RUN-SEQ-FILE
+004090             AT END
+004100                 MOVE 0 TO SUM-RUN-SEQ-NO
+004110             NOT AT END
+004120                 MOVE RS-LAST-SEQ-NO TO SUM-RUN-SEQ-NO
+004130         END-READ
+004140         CLOSE RUN-SEQ-FILE
+004150     ELSE
+004160         MOVE 0 TO SUM-RUN-SEQ-NO
+004170     END-IF.
+004180     ADD 1 TO SUM-RUN-SEQ-NO.
+004190     OPEN OUTPUT RUN-SEQ-FILE.
+004200     MOVE SUM-RUN-SEQ-NO TO RS-LAST-SEQ-NO.
+004210     WRITE RUN-SEQ-RECORD.
+004220     CLOSE RUN-SEQ-FILE.
+004230 1140-EXIT.
+004240     EXIT.
+004250 1150-WRITE-HEADER.
+004260     MOVE 'H'            TO TH-REC-TYPE.
+004270     MOVE SUM-RUN-ID     TO TH-RUN-DATE.
+004280     MOVE SUM-RUN-SEQ-NO TO TH-RUN-SEQ-NO.
+004290     WRITE TO-HEADER-RECORD.
+004300 1150-EXIT.
+004310     EXIT.
+004320 1160-OPEN-REPORT-OUT.
+004330     IF SUM-RECORD-COUNT > 0
+004340         OPEN EXTEND REPORT-OUT
+004350         IF NOT SUM-REPORT-OK
+004360             OPEN OUTPUT REPORT-OUT
+004370             CLOSE REPORT-OUT
+004380             OPEN EXTEND REPORT-OUT
+004390         END-IF
+004400     ELSE
+004410         OPEN OUTPUT REPORT-OUT
+004420     END-IF.
+004430 1160-EXIT.
+004440     EXIT.
+004450 1200-SKIP-PROCESSED.
+004460     PERFORM 1210-SKIP-ONE THRU 1210-EXIT
+004470         VARYING SUM-SKIP-COUNT FROM 1 BY 1
+004480         UNTIL SUM-SKIP-COUNT > SUM-RECORD-COUNT
+004490         OR SUM-END-OF-INPUT.
+004500 1200-EXIT.
+004510     EXIT.
+004520 1210-SKIP-ONE.
+004530     READ TRANS-IN
+004540         AT END
+004550             SET SUM-END-OF-INPUT TO TRUE
+004560     END-READ.
+004570 1210-EXIT.
+004580     EXIT.
+004590 2000-PROCESS-TRANS.
+004600     MOVE TI-A TO A.
+004610     MOVE TI-B TO B.
+004620     COMPUTE C = A + B.
+004630     MOVE 'D' TO TD-REC-TYPE.
+004640     MOVE A TO TO-A.
+004650     MOVE B TO TO-B.
+004660     MOVE C TO TO-C.
+004670     WRITE TO-DETAIL-RECORD.
+004680     PERFORM 3100-WRITE-REPORT-DETAIL THRU 3100-EXIT.
+004690     ADD 1 TO SUM-RECORD-COUNT.
+004700     ADD C TO SUM-GRAND-TOTAL.
+004710     PERFORM 2500-WRITE-AUDIT-LOG THRU 2500-EXIT.
+004720     DIVIDE SUM-RECORD-COUNT BY SUM-CHECKPOINT-INTERVAL
+004730         GIVING SUM-CHECKPOINT-QUOT
+004740         REMAINDER SUM-CHECKPOINT-REM.
+004750     IF SUM-CHECKPOINT-REM = 0
+004760         PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+004770     END-IF.
+004780     PERFORM 2100-READ-TRANS-IN THRU 2100-EXIT.
+004790 2000-EXIT.
+004800     EXIT.
+004810 2100-READ-TRANS-IN.
+004820     READ TRANS-IN
+004830         AT END
+004840             SET SUM-END-OF-INPUT TO TRUE
+004850     END-READ.
+004860 2100-EXIT.
+004870     EXIT.
+004880 2200-WRITE-CHECKPOINT.
+004890     MOVE SUM-RECORD-COUNT TO CK-LAST-REC-NO.
+004900     MOVE SUM-GRAND-TOTAL  TO CK-RUNNING-TOTAL.
+004910     WRITE CHECKPOINT-RECORD.
+004920 2200-EXIT.
+004930     EXIT.
+004940 2500-WRITE-AUDIT-LOG.
+004950     MOVE SUM-RUN-ID       TO AL-RUN-ID.
+004960     MOVE SUM-RUN-TIME     TO AL-RUN-TIME.
+004970     MOVE SUM-RECORD-COUNT TO AL-SEQ-NO.
+004980     MOVE A                TO AL-A.
+004990     MOVE B                TO AL-B.
+005000     MOVE C                TO AL-C.
+005010     WRITE AUDIT-LOG-RECORD.
+005020 2500-EXIT.
+005030     EXIT.
+005040 3000-WRITE-REPORT-HEADER.
+005050     ADD 1 TO SUM-PAGE-NO.
+005060     MOVE 0 TO SUM-LINE-COUNT.
+005070     MOVE SUM-RUN-ID TO RH-RUN-DATE.
+005080     MOVE SUM-PAGE-NO TO RH-PAGE-NO.
+005090     MOVE RPT-HEADER-LINE TO REPORT-LINE.
+005100     WRITE REPORT-LINE.
+005110     MOVE RPT-COLUMN-LINE TO REPORT-LINE.
+005120     WRITE REPORT-LINE.
+005130 3000-EXIT.
+005140     EXIT.
+005150 3100-WRITE-REPORT-DETAIL.
+005160     IF SUM-LINE-COUNT NOT < SUM-LINES-PER-PAGE
+005170         PERFORM 3000-WRITE-REPORT-HEADER THRU 3000-EXIT
+005180     END-IF.
+005190     MOVE A TO RD-A.
+005200     MOVE B TO RD-B.
+005210     MOVE C TO RD-C.
+005220     MOVE RPT-DETAIL-LINE TO REPORT-LINE.
+005230     WRITE REPORT-LINE.
+005240     ADD 1 TO SUM-LINE-COUNT.
+005250 3100-EXIT.
+005260     EXIT.
+005270 9000-TERMINATE.
+005280     IF NOT SUM-RUN-ABORTED
+005290         PERFORM 9050-WRITE-TRAILER THRU 9050-EXIT
+005300         PERFORM 9060-WRITE-REPORT-TOTALS THRU 9060-EXIT
+005310     END-IF.
+005320     IF SUM-TRANS-IN-OPENED
+005330         CLOSE TRANS-IN
+005340     END-IF.
+005350     IF SUM-TRANS-OUT-OK
+005360         CLOSE TRANS-OUT
+005370     END-IF.
+005380     IF SUM-CHECKPOINT-OK
+005390         IF SUM-RUN-ABORTED
+005400             CLOSE CHECKPOINT-FILE
+005410         ELSE
+005420             PERFORM 9055-CLEAR-CHECKPOINT THRU 9055-EXIT
+005430         END-IF
+005440     END-IF.
+005450     IF SUM-AUDIT-LOG-OK
+005460         CLOSE AUDIT-LOG
+005470     END-IF.
+005480     IF SUM-REPORT-OK
+005490         CLOSE REPORT-OUT
+005500     END-IF.
+005510     IF NOT SUM-RUN-ABORTED
+005520         PERFORM 9100-CHECK-BALANCE THRU 9100-EXIT
+005530         PERFORM 9070-DISPLAY-TRAILER THRU 9070-EXIT
+005540     END-IF.
+005550 9000-EXIT.
+005560     EXIT.
+005570 9070-DISPLAY-TRAILER.
+005580     DISPLAY "***** SUMMATION RUN BALANCING TRAILER *****".
+005590     DISPLAY "RECORDS PROCESSED . . . . : " SUM-RECORD-COUNT.
+005600     DISPLAY "GRAND TOTAL OF C . . . . . : " SUM-GRAND-TOTAL.
+005610     DISPLAY "CONTROL CARD TOTAL . . . . : " SUM-EXPECTED-TOTAL.
+005620     IF SUM-CONTROL-TOTAL-SUPPLIED
+005630         IF SUM-IN-BALANCE
+005640             DISPLAY "RUN IN BALANCE"
+005650         ELSE
+005660             DISPLAY "***** RUN OUT OF BALANCE *****"
+005670             MOVE 16 TO RETURN-CODE
+005680         END-IF
+005690     ELSE
+005700         DISPLAY "NO CONTROL TOTAL SUPPLIED"
+005710     END-IF.
+005720 9070-EXIT.
+005730     EXIT.
+005740 9055-CLEAR-CHECKPOINT.
+005750     CLOSE CHECKPOINT-FILE.
+005760     OPEN OUTPUT CHECKPOINT-FILE.
+005770     CLOSE CHECKPOINT-FILE.
+005780 9055-EXIT.
+005790     EXIT.
+005800 9050-WRITE-TRAILER.
+005810     MOVE 'T'              TO TT-REC-TYPE.
+005820     MOVE SUM-RECORD-COUNT TO TT-RECORD-COUNT.
+005830     MOVE SUM-GRAND-TOTAL  TO TT-GRAND-TOTAL.
+005840     WRITE TO-TRAILER-RECORD.
+005850 9050-EXIT.
+005860     EXIT.
+005870 9060-WRITE-REPORT-TOTALS.
+005880     PERFORM 3000-WRITE-REPORT-HEADER THRU 3000-EXIT.
+005890     MOVE SPACES TO REPORT-LINE.
+005900     WRITE REPORT-LINE.
+005910     MOVE SUM-RECORD-COUNT TO RT-RECORD-COUNT.
+005920     MOVE SUM-GRAND-TOTAL  TO RT-GRAND-TOTAL.
+005930     MOVE RPT-TOTALS-LINE TO REPORT-LINE.
+005940     WRITE REPORT-LINE.
+005950 9060-EXIT.
+005960     EXIT.
+005970 9100-CHECK-BALANCE.
+005980     IF SUM-CONTROL-TOTAL-SUPPLIED
+005990         IF SUM-GRAND-TOTAL = SUM-EXPECTED-TOTAL
+006000             SET SUM-IN-BALANCE TO TRUE
+006010         ELSE
+006020             SET SUM-OUT-OF-BALANCE TO TRUE
+006030         END-IF
+006040     END-IF.
+006050 9100-EXIT.
+006060     EXIT.
